@@ -5,27 +5,72 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT GRADE-FILE ASSIGN TO "mygrade.txt" 
+      *    ASSIGN NAMES BELOW ARE DD-NAME STYLE SYMBOLICS, NOT LITERAL
+      *    PATHS, SO JCL CAN OVERRIDE EACH ONE WITH ITS OWN DD
+      *    STATEMENT. RUN AD HOC, EACH RESOLVES TO A FILE OF THE SAME
+      *    NAME IN THE WORKING DIRECTORY.
+           SELECT GRADE-FILE ASSIGN TO GRADEIN
               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT RESULT-FILE ASSIGN TO "avg.txt"
+           SELECT RESULT-FILE ASSIGN TO AVGOUT
               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+           SELECT STANDING-FILE ASSIGN TO STANDOUT
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUMULATIVE-HISTORY-FILE ASSIGN TO CUMHIST
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS HIST-STUDENT-ID
+              FILE STATUS IS WS-HIST-STATUS.
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
        FD  GRADE-FILE.
        01 GRADE-DETAIL.
           88 END-OF-GRADE-FILE                VALUE HIGH-VALUE.
+          05 STUDENT-ID         PIC  9(6).
        05 GRADE-ID              PIC  9(6).
           05 GRADE-NAME         PIC X(50).
           05 GRADE-DEGREE       PIC 9(1).
           05 GRADE-GRADE        PIC X(2).
        FD RESULT-FILE.
        01 GRADE-AVG.
+          05 AVG-STUDENT-ID     PIC 9(6).
           05 AVG-GPA            PIC 9(2)V9(3).
-          05 AVG-SCI-GPA        PIC 9(2)V9(3).
-          05 AVG-CS-GPA         PIC 9(2)V9(3).
+          05 AVG-DEPT-GPA OCCURS 10 TIMES
+                                PIC 9(2)V9(3).
+          05 AVG-CUM-GPA        PIC 9(2)V9(3).
+       FD  EXCEPTION-FILE.
+       01 EXCEPTION-DETAIL.
+          05 EXC-STUDENT-ID     PIC 9(6).
+          05 EXC-GRADE-ID       PIC 9(6).
+          05 EXC-GRADE-GRADE    PIC X(2).
+          05 EXC-GRADE-DEGREE   PIC 9(1).
+          05 EXC-REASON-CODE    PIC X(2).
+          05 EXC-REASON-TEXT    PIC X(30).
+       FD  REPORT-FILE.
+       01 REPORT-LINE           PIC X(80).
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+       FD  STANDING-FILE.
+       01 STANDING-DETAIL.
+          05 STD-STUDENT-ID        PIC 9(6).
+          05 STD-GPA               PIC 9(2)V9(3).
+          05 STD-CODE              PIC X(2).
+          05 STD-TEXT              PIC X(20).
+       FD  CUMULATIVE-HISTORY-FILE.
+       01 HISTORY-RECORD.
+          05 HIST-STUDENT-ID       PIC 9(6).
+          05 HIST-CUM-DEGREE       PIC 9(5).
+          05 HIST-CUM-GRADE        PIC 9(5)V9(2).
+          05 HIST-TERM-COUNT       PIC 9(3).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01 AVG-GRADE.
           05 DEGREE             PIC 9(1).
           05 GRADE              PIC 9(1)V9(1).
@@ -33,48 +78,217 @@
        01 CAL-GRADE.
           05 SUM-DEGREE         PIC 9(3).
           05 SUM-GRADE          PIC 9(3)V9(2).
-       01 AVG-SCI.
-          05 CODE-SUBJ-SCI      PIC X(1).
-          05 SUM-DEGREE-SCI     PIC 9(3).
-          05 SUM-GRADE-SCI      PIC 9(3)V9(2).
-       01 AVG-CS.
-          05 CODE-SUBJ-CS       PIC X(2).
-          05 SUM-DEGREE-CS      PIC 9(3).
-          05 SUM-GRADE-CS       PIC 9(3)V9(2).
+       01 WS-GRADE-ID-CHARS     PIC X(6).
+       01 WS-GRADE-EXCLUDE-SW   PIC X(1).
+          88 GRADE-EXCLUDED                    VALUE "Y".
+          88 GRADE-INCLUDED                    VALUE "N".
+       01 WS-RECORD-VALID-SW    PIC X(1).
+          88 RECORD-VALID                      VALUE "Y".
+          88 RECORD-INVALID                    VALUE "N".
+       01 WS-REASON-CODE        PIC X(2).
+       01 WS-REASON-TEXT        PIC X(30).
+       01 WS-RUN-DATE           PIC 9(8).
+       01 WS-RUN-DATE-DISP      PIC X(10).
+       01 WS-REPORT-FIELDS.
+          05 WS-GPA-ED          PIC Z9.999.
+          05 WS-DEPT-GPA-ED     PIC Z9.999.
+          05 WS-CUM-GPA-ED      PIC Z9.999.
+       01 WS-DIST-FIELDS.
+          05 WS-DIST-OVERALL-ED PIC ZZZZ9.
+          05 WS-DIST-COL-ED     PIC ZZZZ9.
+       01 WS-RPT-PTR            PIC 9(3)      COMP.
+
+       COPY DEPTTAB.
+       COPY GRADETAB.
+
+       01 WS-GRADE-LTR-IDX      PIC 9(1)      VALUE ZERO.
+       01 WS-DEPT-MATCH-IDX     PIC 9(2)      VALUE ZERO.
+       01 WS-DEPT-MATCH-LEN     PIC 9(1)      VALUE ZERO.
+
+       01 WS-CKPT-STATUS        PIC X(2).
+       01 WS-RESTART-SW         PIC X(1)      VALUE "N".
+          88 RESTART-RUN                      VALUE "Y".
+          88 NORMAL-RUN                       VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4)     VALUE 50.
+      *    THE INTERVAL IS TESTED EVERY RECORD, BUT THE CHECKPOINT
+      *    ITSELF IS NOT WRITTEN UNTIL THE CURRENT STUDENT'S RECORDS
+      *    ARE ALL IN AND 004-STUDENT-BREAK HAS FLUSHED THEM -- A
+      *    CHECKPOINT TAKEN MID-STUDENT WOULD LET A RESTART REPLAY
+      *    OUTPUT THAT THE CRASHED RUN HAD ALREADY WRITTEN.
+       01 WS-CKPT-PENDING-SW    PIC X(1)      VALUE "N".
+          88 CHECKPOINT-PENDING               VALUE "Y".
+          88 CHECKPOINT-NOT-PENDING           VALUE "N".
+       01 WS-RECORD-COUNT       PIC 9(8)      VALUE ZERO.
+       01 WS-SKIP-COUNT         PIC 9(8)      VALUE ZERO.
+       01 WS-CKPT-QUOTIENT      PIC 9(8).
+       01 WS-CKPT-REMAINDER     PIC 9(8).
+       01 WS-HIST-STATUS        PIC X(2).
+       01 WS-HIST-FOUND-SW      PIC X(1)      VALUE "N".
+          88 HIST-RECORD-FOUND                VALUE "Y".
+          88 HIST-RECORD-NOT-FOUND            VALUE "N".
+
+       01 STUDENT-BREAK-FIELDS.
+          05 WS-PREV-STUDENT-ID PIC 9(6).
+          05 WS-FIRST-REC-SW    PIC X(1)      VALUE "Y".
+             88 FIRST-RECORD                  VALUE "Y".
+             88 NOT-FIRST-RECORD               VALUE "N".
 
        PROCEDURE DIVISION.
        000-BEGIN.
+           PERFORM 005-INIT-DEPT-TABLE THRU 005-EXIT
+           PERFORM 005B-INIT-GRADE-DIST THRU 005B-EXIT
+           MOVE ZERO TO SUM-DEGREE SUM-GRADE
+           PERFORM 004A-RESET-DEPT-TABLE THRU 004A-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING WS-RUN-DATE(1:4) "-" WS-RUN-DATE(5:2) "-"
+                  WS-RUN-DATE(7:2)
+                  INTO WS-RUN-DATE-DISP
+           END-STRING
+           PERFORM 009-CHECK-RESTART THRU 009-EXIT
            OPEN INPUT GRADE-FILE
-           OPEN OUTPUT RESULT-FILE
-           PERFORM UNTIL END-OF-GRADE-FILE 
-                   READ GRADE-FILE 
+           IF RESTART-RUN THEN
+              OPEN EXTEND RESULT-FILE
+              OPEN EXTEND EXCEPTION-FILE
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND STANDING-FILE
+              DISPLAY "MYGRADE RESTARTING AFTER " WS-SKIP-COUNT
+                   " RECORDS, STUDENT " WS-PREV-STUDENT-ID
+              PERFORM UNTIL WS-RECORD-COUNT >= WS-SKIP-COUNT
+                            OR END-OF-GRADE-FILE
+                      READ GRADE-FILE
+                      AT END
+                         SET END-OF-GRADE-FILE TO TRUE
+                      NOT AT END
+                         ADD 1 TO WS-RECORD-COUNT
+                      END-READ
+              END-PERFORM
+           ELSE
+              OPEN OUTPUT RESULT-FILE
+              OPEN OUTPUT EXCEPTION-FILE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT STANDING-FILE
+           END-IF
+           OPEN I-O CUMULATIVE-HISTORY-FILE
+           IF WS-HIST-STATUS = "35" THEN
+              OPEN OUTPUT CUMULATIVE-HISTORY-FILE
+              CLOSE CUMULATIVE-HISTORY-FILE
+              OPEN I-O CUMULATIVE-HISTORY-FILE
+           END-IF
+           PERFORM UNTIL END-OF-GRADE-FILE
+                   READ GRADE-FILE
                    AT END
-                      SET END-OF-GRADE-FILE TO TRUE 
+                      SET END-OF-GRADE-FILE TO TRUE
                    END-READ
                    IF NOT END-OF-GRADE-FILE THEN
-                      PERFORM 001-PROCESS THRU 001-EXIT
-                      PERFORM 002-PROCESS THRU 002-EXIT
-                      PERFORM 003-PROCESS THRU 003-EXIT
-                   END-IF 
+                      ADD 1 TO WS-RECORD-COUNT
+                      IF FIRST-RECORD THEN
+                         MOVE STUDENT-ID TO WS-PREV-STUDENT-ID
+                         SET NOT-FIRST-RECORD TO TRUE
+                      END-IF
+                      IF STUDENT-ID NOT = WS-PREV-STUDENT-ID THEN
+                         PERFORM 004-STUDENT-BREAK THRU 004-EXIT
+                         IF CHECKPOINT-PENDING THEN
+                            PERFORM 012-WRITE-CHECKPOINT THRU 012-EXIT
+                            SET CHECKPOINT-NOT-PENDING TO TRUE
+                         END-IF
+                         MOVE STUDENT-ID TO WS-PREV-STUDENT-ID
+                      END-IF
+                      PERFORM 006-VALIDATE-RECORD THRU 006-EXIT
+                      IF RECORD-VALID THEN
+                         PERFORM 001-PROCESS THRU 001-EXIT
+                         PERFORM 002-PROCESS THRU 002-EXIT
+                      ELSE
+                         PERFORM 007-WRITE-EXCEPTION THRU 007-EXIT
+                      END-IF
+                      PERFORM 011-CHECKPOINT-CHECK THRU 011-EXIT
+                   END-IF
       *            NitroEz.
            END-PERFORM
-           COMPUTE AVG-GPA = SUM-GRADE / SUM-DEGREE 
-           DISPLAY "AVG-GRADE : " AVG-GPA
-           COMPUTE AVG-SCI-GPA = SUM-GRADE-SCI / SUM-DEGREE-SCI 
-           DISPLAY "AVG-GRADE-SCI : " AVG-SCI-GPA 
-           COMPUTE AVG-CS-GPA = SUM-GRADE-CS / SUM-DEGREE-CS
-           DISPLAY "AVG-GRADE-CS : " AVG-CS-GPA 
-           WRITE GRADE-AVG.
-           CLOSE GRADE-FILE 
+           IF NOT-FIRST-RECORD THEN
+              PERFORM 004-STUDENT-BREAK THRU 004-EXIT
+           END-IF
+           IF NOT-FIRST-RECORD THEN
+              PERFORM 017-WRITE-DIST-REPORT THRU 017-EXIT
+           END-IF
+           PERFORM 013-CLEAR-CHECKPOINT THRU 013-EXIT
+           CLOSE GRADE-FILE
            CLOSE RESULT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE REPORT-FILE
+           CLOSE STANDING-FILE
+           CLOSE CUMULATIVE-HISTORY-FILE
            GOBACK.
 
+       004-STUDENT-BREAK.
+           MOVE WS-PREV-STUDENT-ID TO AVG-STUDENT-ID
+           MOVE ZERO TO AVG-GPA
+           PERFORM 004C-ZERO-DEPT-AVG THRU 004C-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > 10
+           IF SUM-DEGREE > ZERO THEN
+              COMPUTE AVG-GPA = SUM-GRADE / SUM-DEGREE
+           END-IF
+           DISPLAY "STUDENT " WS-PREV-STUDENT-ID " AVG-GRADE : "
+                AVG-GPA
+           PERFORM 015-MERGE-CUMULATIVE THRU 015-EXIT
+           DISPLAY "STUDENT " WS-PREV-STUDENT-ID " AVG-CUM-GPA : "
+                AVG-CUM-GPA
+           PERFORM 004B-COMPUTE-DEPT-AVG THRU 004B-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           WRITE GRADE-AVG
+           PERFORM 014-WRITE-STANDING THRU 014-EXIT
+           PERFORM 008-WRITE-REPORT THRU 008-EXIT
+           MOVE ZERO TO SUM-DEGREE SUM-GRADE
+           PERFORM 004A-RESET-DEPT-TABLE THRU 004A-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           .
+
+       004-EXIT.
+           EXIT.
+
+       004A-RESET-DEPT-TABLE.
+           MOVE ZERO TO DEPT-SUM-DEGREE(DEPT-IDX)
+           MOVE ZERO TO DEPT-SUM-GRADE(DEPT-IDX)
+           .
+
+       004A-EXIT.
+           EXIT.
+
+       004B-COMPUTE-DEPT-AVG.
+           MOVE ZERO TO AVG-DEPT-GPA(DEPT-IDX)
+           IF DEPT-SUM-DEGREE(DEPT-IDX) > ZERO THEN
+              COMPUTE AVG-DEPT-GPA(DEPT-IDX) =
+                   DEPT-SUM-GRADE(DEPT-IDX) / DEPT-SUM-DEGREE(DEPT-IDX)
+           END-IF
+           DISPLAY "STUDENT " WS-PREV-STUDENT-ID " AVG-"
+                DEPT-NAME(DEPT-IDX) " : " AVG-DEPT-GPA(DEPT-IDX)
+           .
+
+       004B-EXIT.
+           EXIT.
+
+      *    AVG-DEPT-GPA IS SIZED TO THE FULL OCCURS 10 HEADROOM IN
+      *    DEPTTAB.CPY, NOT JUST THE ACTIVE DEPT-TABLE-COUNT, SO ANY
+      *    SLOT BEYOND THE ACTIVE DEPARTMENTS IS ZEROED HERE RATHER
+      *    THAN LEFT WITH WHATEVER WAS IN THE FILE BUFFER BEFORE WRITE.
+       004C-ZERO-DEPT-AVG.
+           MOVE ZERO TO AVG-DEPT-GPA(DEPT-IDX)
+           .
+
+       004C-EXIT.
+           EXIT.
+
        001-PROCESS.
            MOVE GRADE-DEGREE IN GRADE-DETAIL TO DEGREE IN AVG-GRADE
-           
-           EVALUATE TRUE 
+           SET GRADE-INCLUDED TO TRUE
+
+           EVALUATE TRUE
            WHEN GRADE-GRADE = "A"
-                MOVE 4 TO GRADE 
+                MOVE 4 TO GRADE
            WHEN GRADE-GRADE = "B+"
                 MOVE 3.5 TO GRADE
            WHEN GRADE-GRADE = "B"
@@ -87,36 +301,515 @@
                 MOVE 1.5 TO GRADE
            WHEN GRADE-GRADE = "D"
                 MOVE 1 TO GRADE
-           WHEN OTHER 
+           WHEN GRADE-GRADE = "F"
+                MOVE 0 TO GRADE
+           WHEN GRADE-GRADE = "I" OR GRADE-GRADE = "W"
+              OR GRADE-GRADE = "P" OR GRADE-GRADE = "NP"
+                SET GRADE-EXCLUDED TO TRUE
+           WHEN OTHER
                 MOVE 0 TO GRADE
-           END-EVALUATE 
-           COMPUTE MUL-GRADE = GRADE * DEGREE 
-           COMPUTE SUM-DEGREE = SUM-DEGREE + DEGREE 
-           COMPUTE SUM-GRADE = SUM-GRADE + MUL-GRADE 
-      *    NitroEz.   
+           END-EVALUATE
+           IF GRADE-INCLUDED THEN
+              COMPUTE MUL-GRADE = GRADE * DEGREE
+              COMPUTE SUM-DEGREE = SUM-DEGREE + DEGREE
+              COMPUTE SUM-GRADE = SUM-GRADE + MUL-GRADE
+              PERFORM 016-TALLY-GRADE-DIST THRU 016-EXIT
+           ELSE
+              MOVE 0 TO MUL-GRADE
+           END-IF
+      *    NitroEz.
            .
 
        001-EXIT.
            EXIT.
 
        002-PROCESS.
-           MOVE GRADE-ID IN GRADE-DETAIL TO CODE-SUBJ-SCI IN AVG-SCI 
-           IF CODE-SUBJ-SCI = "3" THEN
-              COMPUTE SUM-DEGREE-SCI = SUM-DEGREE-SCI + DEGREE 
-              COMPUTE SUM-GRADE-SCI = SUM-GRADE-SCI + MUL-GRADE 
-           END-IF 
+           IF GRADE-INCLUDED THEN
+              MOVE GRADE-ID IN GRADE-DETAIL TO WS-GRADE-ID-CHARS
+              MOVE ZERO TO WS-DEPT-MATCH-LEN
+              MOVE ZERO TO WS-DEPT-MATCH-IDX
+              PERFORM 002A-DEPT-MATCH THRU 002A-EXIT
+                   VARYING DEPT-IDX FROM 1 BY 1
+                   UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+              IF WS-DEPT-MATCH-LEN > ZERO THEN
+                 PERFORM 002B-DEPT-TALLY THRU 002B-EXIT
+              END-IF
+           END-IF
            .
 
        002-EXIT.
            EXIT.
 
-       003-PROCESS.
-           MOVE GRADE-ID IN GRADE-DETAIL TO CODE-SUBJ-CS IN AVG-CS 
-           IF CODE-SUBJ-CS = "31" THEN
-              COMPUTE SUM-DEGREE-CS = SUM-DEGREE-CS + DEGREE 
-              COMPUTE SUM-GRADE-CS = SUM-GRADE-CS + MUL-GRADE 
-           END-IF 
+      *    KEEPS THE LONGEST (MOST SPECIFIC) MATCHING DEPTTAB CODE, NOT
+      *    JUST THE FIRST ONE -- SEE THE COMMENT IN 005-INIT-DEPT-TABLE.
+      *    ONLY RECORDS THE MATCH HERE; 002B-DEPT-TALLY DOES THE ADD SO
+      *    A SHORTER CODE CAN'T TALLY BEFORE A LONGER ONE IS SEEN.
+       002A-DEPT-MATCH.
+           IF WS-GRADE-ID-CHARS(1:DEPT-CODE-LEN(DEPT-IDX)) =
+              DEPT-CODE(DEPT-IDX)(1:DEPT-CODE-LEN(DEPT-IDX))
+              AND DEPT-CODE-LEN(DEPT-IDX) > WS-DEPT-MATCH-LEN THEN
+              MOVE DEPT-IDX TO WS-DEPT-MATCH-IDX
+              MOVE DEPT-CODE-LEN(DEPT-IDX) TO WS-DEPT-MATCH-LEN
+           END-IF
+           .
+
+       002A-EXIT.
+           EXIT.
+
+       002B-DEPT-TALLY.
+           COMPUTE DEPT-SUM-DEGREE(WS-DEPT-MATCH-IDX) =
+              DEPT-SUM-DEGREE(WS-DEPT-MATCH-IDX) + DEGREE
+           COMPUTE DEPT-SUM-GRADE(WS-DEPT-MATCH-IDX) =
+              DEPT-SUM-GRADE(WS-DEPT-MATCH-IDX) + MUL-GRADE
+           IF WS-GRADE-LTR-IDX > ZERO THEN
+              ADD 1 TO GD-DEPT-COUNT(WS-GRADE-LTR-IDX,
+                   WS-DEPT-MATCH-IDX)
+           END-IF
+           .
+
+       002B-EXIT.
+           EXIT.
+
+       016-TALLY-GRADE-DIST.
+           MOVE ZERO TO WS-GRADE-LTR-IDX
+           SET GD-LTR-IDX TO 1
+           SEARCH GRADE-LETTER-ENTRY
+               AT END
+                  CONTINUE
+               WHEN GD-LETTER(GD-LTR-IDX) = GRADE-GRADE IN GRADE-DETAIL
+                  SET WS-GRADE-LTR-IDX TO GD-LTR-IDX
+                  ADD 1 TO GD-OVERALL-COUNT(GD-LTR-IDX)
+           END-SEARCH
+           .
+
+       016-EXIT.
+           EXIT.
+
+       005-INIT-DEPT-TABLE.
+           MOVE "3"       TO DEPT-CODE(1)
+           MOVE 1         TO DEPT-CODE-LEN(1)
+           MOVE "SCIENCE" TO DEPT-NAME(1)
+           MOVE "31"      TO DEPT-CODE(2)
+           MOVE 2         TO DEPT-CODE-LEN(2)
+           MOVE "CS"      TO DEPT-NAME(2)
+           MOVE "32"      TO DEPT-CODE(3)
+           MOVE 2         TO DEPT-CODE-LEN(3)
+           MOVE "MATH"    TO DEPT-NAME(3)
+           MOVE "4"       TO DEPT-CODE(4)
+           MOVE 1         TO DEPT-CODE-LEN(4)
+           MOVE "BUSINESS" TO DEPT-NAME(4)
+      *    SCIENCE ("3") AND BUSINESS ("4") ARE DELIBERATELY BROAD
+      *    1-DIGIT CATCH-ALLS -- THE COLLEGE NUMBERS ALL SCIENCE COURSES
+      *    3xxxxx AND ALL BUSINESS COURSES 4xxxxx. CS ("31") AND MATH
+      *    ("32") ARE MORE-SPECIFIC PREFIXES CARVED OUT OF SCIENCE'S
+      *    RANGE. 002A-DEPT-MATCH/002B-DEPT-TALLY PICK THE LONGEST
+      *    (MOST SPECIFIC) MATCHING CODE FOR A GIVEN GRADE-ID AND TALLY
+      *    ONLY THAT ONE DEPARTMENT, SO A 31xxxx/32xxxx COURSE LANDS IN
+      *    CS/MATH AND NOT ALSO IN SCIENCE, WHILE A 35xxxx COURSE WITH
+      *    NO MORE-SPECIFIC CARVE-OUT STILL LANDS IN SCIENCE.
+           .
+
+       005-EXIT.
+           EXIT.
+
+       005B-INIT-GRADE-DIST.
+           MOVE "A "  TO GD-LETTER(1)
+           MOVE "B+"  TO GD-LETTER(2)
+           MOVE "B "  TO GD-LETTER(3)
+           MOVE "C+"  TO GD-LETTER(4)
+           MOVE "C "  TO GD-LETTER(5)
+           MOVE "D+"  TO GD-LETTER(6)
+           MOVE "D "  TO GD-LETTER(7)
+           MOVE "F "  TO GD-LETTER(8)
+           PERFORM 005C-ZERO-GRADE-DIST THRU 005C-EXIT
+                VARYING GD-LTR-IDX FROM 1 BY 1
+                UNTIL GD-LTR-IDX > GRADE-LETTER-COUNT
+           .
+
+       005B-EXIT.
+           EXIT.
+
+      *    ZEROES THE FULL OCCURS 10 HEADROOM IN GD-DEPT-COUNT, NOT
+      *    JUST THE ACTIVE DEPT-TABLE-COUNT, SO A DEPTTAB.CPY-ONLY
+      *    ADDITION OF A FIFTH-OR-LATER DEPARTMENT STARTS ITS TALLY AT
+      *    ZERO INSTEAD OF WHATEVER WAS LEFT IN THAT COLUMN'S STORAGE
+      *    (SEE 004C-ZERO-DEPT-AVG FOR THE SAME PATTERN ON AVG-DEPT-GPA).
+       005C-ZERO-GRADE-DIST.
+           MOVE ZERO TO GD-OVERALL-COUNT(GD-LTR-IDX)
+           PERFORM 005D-ZERO-GRADE-DEPT-DIST THRU 005D-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > 10
+           .
+
+       005C-EXIT.
+           EXIT.
+
+       005D-ZERO-GRADE-DEPT-DIST.
+           MOVE ZERO TO GD-DEPT-COUNT(GD-LTR-IDX, DEPT-IDX)
+           .
+
+       005D-EXIT.
+           EXIT.
+
+       006-VALIDATE-RECORD.
+           SET RECORD-VALID TO TRUE
+           IF GRADE-DEGREE IN GRADE-DETAIL < 1 THEN
+              SET RECORD-INVALID TO TRUE
+              MOVE "D0" TO WS-REASON-CODE
+              MOVE "INVALID CREDIT HOURS" TO WS-REASON-TEXT
+           END-IF
+           IF RECORD-VALID THEN
+              EVALUATE GRADE-GRADE
+                 WHEN "A"  WHEN "B+" WHEN "B"  WHEN "C+"
+                 WHEN "C"  WHEN "D+" WHEN "D"  WHEN "F"
+                 WHEN "I"  WHEN "W"  WHEN "P"  WHEN "NP"
+                    CONTINUE
+                 WHEN OTHER
+                    SET RECORD-INVALID TO TRUE
+                    MOVE "G0" TO WS-REASON-CODE
+                    MOVE "INVALID GRADE CODE" TO WS-REASON-TEXT
+              END-EVALUATE
+           END-IF
+           .
+
+       006-EXIT.
+           EXIT.
+
+       007-WRITE-EXCEPTION.
+           MOVE STUDENT-ID IN GRADE-DETAIL TO EXC-STUDENT-ID
+           MOVE GRADE-ID IN GRADE-DETAIL TO EXC-GRADE-ID
+           MOVE GRADE-GRADE TO EXC-GRADE-GRADE
+           MOVE GRADE-DEGREE TO EXC-GRADE-DEGREE
+           MOVE WS-REASON-CODE TO EXC-REASON-CODE
+           MOVE WS-REASON-TEXT TO EXC-REASON-TEXT
+           WRITE EXCEPTION-DETAIL
+           .
+
+       007-EXIT.
+           EXIT.
+
+       008-WRITE-REPORT.
+           MOVE AVG-GPA TO WS-GPA-ED
+           MOVE AVG-CUM-GPA TO WS-CUM-GPA-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "MYGRADE ACADEMIC GPA REPORT   RUN DATE: "
+                  WS-RUN-DATE-DISP
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE AFTER ADVANCING PAGE
+           MOVE SPACES TO REPORT-LINE
+           STRING "STUDENT ID: " WS-PREV-STUDENT-ID INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "  OVERALL GPA .......... " WS-GPA-ED
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           PERFORM 008A-WRITE-DEPT-GPA-LINE THRU 008A-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  CUMULATIVE GPA ....... " WS-CUM-GPA-ED
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           .
+
+       008-EXIT.
+           EXIT.
+
+       008A-WRITE-DEPT-GPA-LINE.
+           MOVE AVG-DEPT-GPA(DEPT-IDX) TO WS-DEPT-GPA-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "  " DEPT-NAME(DEPT-IDX) " GPA .......... "
+                  WS-DEPT-GPA-ED
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
            .
 
-       003-EXIT.
-           EXIT.
\ No newline at end of file
+       008A-EXIT.
+           EXIT.
+
+       009-CHECK-RESTART.
+           SET NORMAL-RUN TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00" THEN
+              READ CHECKPOINT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     SET RESTART-RUN TO TRUE
+                     MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                     MOVE CKPT-STUDENT-ID TO WS-PREV-STUDENT-ID
+                     MOVE CKPT-SUM-DEGREE TO SUM-DEGREE
+                     MOVE CKPT-SUM-GRADE TO SUM-GRADE
+      *              LEAVE WS-FIRST-REC-SW AT ITS DEFAULT "Y" -- A
+      *              CHECKPOINT IS ONLY EVER TAKEN AT A COMPLETED
+      *              STUDENT BOUNDARY, SO THE FIRST RECORD READ AFTER
+      *              THE RESTART SKIP IS THE START OF A NEW STUDENT.
+      *              LETTING 000-BEGIN'S FIRST-RECORD LOGIC FIRE FOR
+      *              IT (INSTEAD OF FORCING NOT-FIRST-RECORD HERE)
+      *              MOVES WS-PREV-STUDENT-ID TO THAT STUDENT WITHOUT
+      *              RUNNING 004-STUDENT-BREAK AGAIN FOR THE STUDENT
+      *              THIS CHECKPOINT ALREADY CLOSED OUT.
+                     PERFORM 009A-RESTORE-DEPT-SUMS THRU 009A-EXIT
+                          VARYING DEPT-IDX FROM 1 BY 1
+                          UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+                     PERFORM 009B-RESTORE-GRADE-DIST THRU 009B-EXIT
+                          VARYING GD-LTR-IDX FROM 1 BY 1
+                          UNTIL GD-LTR-IDX > GRADE-LETTER-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       009-EXIT.
+           EXIT.
+
+       009A-RESTORE-DEPT-SUMS.
+           MOVE CKPT-DEPT-SUM-DEGREE(DEPT-IDX)
+                TO DEPT-SUM-DEGREE(DEPT-IDX)
+           MOVE CKPT-DEPT-SUM-GRADE(DEPT-IDX)
+                TO DEPT-SUM-GRADE(DEPT-IDX)
+           .
+
+       009A-EXIT.
+           EXIT.
+
+       009B-RESTORE-GRADE-DIST.
+           MOVE CKPT-GD-OVERALL-COUNT(GD-LTR-IDX)
+                TO GD-OVERALL-COUNT(GD-LTR-IDX)
+           PERFORM 009C-RESTORE-GRADE-DEPT-DIST THRU 009C-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           .
+
+       009B-EXIT.
+           EXIT.
+
+       009C-RESTORE-GRADE-DEPT-DIST.
+           MOVE CKPT-GD-DEPT-COUNT(GD-LTR-IDX, DEPT-IDX)
+                TO GD-DEPT-COUNT(GD-LTR-IDX, DEPT-IDX)
+           .
+
+       009C-EXIT.
+           EXIT.
+
+       011-CHECKPOINT-CHECK.
+      *    ONLY RAISE THE PENDING FLAG HERE -- THE ACTUAL WRITE WAITS
+      *    FOR THE NEXT COMPLETED 004-STUDENT-BREAK (SEE 000-BEGIN) SO
+      *    A CHECKPOINT NEVER LANDS IN THE MIDDLE OF A STUDENT.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO THEN
+              SET CHECKPOINT-PENDING TO TRUE
+           END-IF
+           .
+
+       011-EXIT.
+           EXIT.
+
+       012-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+      *    ZERO THE WHOLE RECORD FIRST -- CKPT-DEPT-ENTRY AND
+      *    CKPT-GD-ENTRY ARE SIZED WITH HEADROOM BEYOND DEPT-TABLE-
+      *    COUNT/GRADE-LETTER-COUNT, AND AN UNWRITTEN SLOT IS LOW-
+      *    VALUES, NOT DIGITS, WHICH A LINE SEQUENTIAL WRITE REJECTS.
+           MOVE ZERO TO CHECKPOINT-RECORD
+      *    THIS RUNS RIGHT AFTER 004-STUDENT-BREAK, BEFORE WS-PREV-
+      *    STUDENT-ID IS MOVED FORWARD TO THE NEW STUDENT, SO IT STILL
+      *    NAMES THE STUDENT JUST FLUSHED. WS-RECORD-COUNT BY THIS
+      *    POINT ALREADY COUNTS THE NEW STUDENT'S FIRST RECORD (ADDED
+      *    TO IN 000-BEGIN BEFORE THE BREAK CHECK), SO BACK IT OFF BY
+      *    ONE TO GET THE LAST RECORD NUMBER THAT BELONGS TO THE
+      *    STUDENT THIS CHECKPOINT IS FOR.
+           MOVE WS-PREV-STUDENT-ID TO CKPT-STUDENT-ID
+           COMPUTE CKPT-RECORD-COUNT = WS-RECORD-COUNT - 1
+           MOVE SUM-DEGREE TO CKPT-SUM-DEGREE
+           MOVE SUM-GRADE TO CKPT-SUM-GRADE
+           MOVE DEPT-TABLE-COUNT TO CKPT-DEPT-COUNT
+           PERFORM 012A-SAVE-DEPT-SUMS THRU 012A-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           PERFORM 012B-SAVE-GRADE-DIST THRU 012B-EXIT
+                VARYING GD-LTR-IDX FROM 1 BY 1
+                UNTIL GD-LTR-IDX > GRADE-LETTER-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       012-EXIT.
+           EXIT.
+
+       012A-SAVE-DEPT-SUMS.
+           MOVE DEPT-SUM-DEGREE(DEPT-IDX)
+                TO CKPT-DEPT-SUM-DEGREE(DEPT-IDX)
+           MOVE DEPT-SUM-GRADE(DEPT-IDX)
+                TO CKPT-DEPT-SUM-GRADE(DEPT-IDX)
+           .
+
+       012A-EXIT.
+           EXIT.
+
+       012B-SAVE-GRADE-DIST.
+           MOVE GD-OVERALL-COUNT(GD-LTR-IDX)
+                TO CKPT-GD-OVERALL-COUNT(GD-LTR-IDX)
+           PERFORM 012C-SAVE-GRADE-DEPT-DIST THRU 012C-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           .
+
+       012B-EXIT.
+           EXIT.
+
+       012C-SAVE-GRADE-DEPT-DIST.
+           MOVE GD-DEPT-COUNT(GD-LTR-IDX, DEPT-IDX)
+                TO CKPT-GD-DEPT-COUNT(GD-LTR-IDX, DEPT-IDX)
+           .
+
+       012C-EXIT.
+           EXIT.
+
+       013-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       013-EXIT.
+           EXIT.
+
+      *    SUM-DEGREE IS THIS STUDENT'S TERM GPA-BEARING CREDIT HOURS,
+      *    STILL INTACT HERE (004-STUDENT-BREAK DOESN'T ZERO IT UNTIL
+      *    AFTER THIS PARAGRAPH RETURNS). A STUDENT WITH NO GPA-BEARING
+      *    CREDIT THIS TERM (ALL I/W/P/NP, OR ALL RECORDS REJECTED BY
+      *    006-VALIDATE-RECORD) LEAVES AVG-GPA AT ITS ZERO DEFAULT,
+      *    WHICH WOULD OTHERWISE READ AS ACADEMIC PROBATION BELOW --
+      *    CHECK FOR NO CREDIT FIRST SO THAT CASE IS REPORTED HONESTLY.
+       014-WRITE-STANDING.
+           MOVE WS-PREV-STUDENT-ID TO STD-STUDENT-ID
+           MOVE AVG-GPA TO STD-GPA
+           EVALUATE TRUE
+              WHEN SUM-DEGREE = ZERO
+                 MOVE "NC" TO STD-CODE
+                 MOVE "NO CREDIT THIS TERM" TO STD-TEXT
+              WHEN AVG-GPA >= 3.500
+                 MOVE "DL" TO STD-CODE
+                 MOVE "DEAN'S LIST" TO STD-TEXT
+              WHEN AVG-GPA < 2.000
+                 MOVE "PR" TO STD-CODE
+                 MOVE "ACADEMIC PROBATION" TO STD-TEXT
+              WHEN OTHER
+                 MOVE "GS" TO STD-CODE
+                 MOVE "GOOD STANDING" TO STD-TEXT
+           END-EVALUATE
+           WRITE STANDING-DETAIL
+           .
+
+       014-EXIT.
+           EXIT.
+
+       015-MERGE-CUMULATIVE.
+           MOVE ZERO TO AVG-CUM-GPA
+           MOVE WS-PREV-STUDENT-ID TO HIST-STUDENT-ID
+           SET HIST-RECORD-NOT-FOUND TO TRUE
+           READ CUMULATIVE-HISTORY-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  SET HIST-RECORD-FOUND TO TRUE
+           END-READ
+           IF HIST-RECORD-FOUND THEN
+              ADD SUM-DEGREE TO HIST-CUM-DEGREE
+              ADD SUM-GRADE TO HIST-CUM-GRADE
+              ADD 1 TO HIST-TERM-COUNT
+              REWRITE HISTORY-RECORD
+           ELSE
+              MOVE SUM-DEGREE TO HIST-CUM-DEGREE
+              MOVE SUM-GRADE TO HIST-CUM-GRADE
+              MOVE 1 TO HIST-TERM-COUNT
+              WRITE HISTORY-RECORD
+           END-IF
+           IF HIST-CUM-DEGREE > ZERO THEN
+              COMPUTE AVG-CUM-GPA = HIST-CUM-GRADE / HIST-CUM-DEGREE
+           END-IF
+           .
+
+       015-EXIT.
+           EXIT.
+
+       017-WRITE-DIST-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           STRING "MYGRADE LETTER-GRADE DISTRIBUTION   RUN DATE: "
+                  WS-RUN-DATE-DISP
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE AFTER ADVANCING PAGE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-LINE
+           MOVE 1 TO WS-RPT-PTR
+           STRING "GRADE   OVERALL   "
+                  INTO REPORT-LINE
+                  WITH POINTER WS-RPT-PTR
+           END-STRING
+           PERFORM 017B-WRITE-DIST-HDR-COL THRU 017B-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           PERFORM 017A-WRITE-DIST-LINE THRU 017A-EXIT
+                VARYING GD-LTR-IDX FROM 1 BY 1
+                UNTIL GD-LTR-IDX > GRADE-LETTER-COUNT
+           .
+
+       017-EXIT.
+           EXIT.
+
+       017B-WRITE-DIST-HDR-COL.
+           STRING DEPT-NAME(DEPT-IDX) "   "
+                  INTO REPORT-LINE
+                  WITH POINTER WS-RPT-PTR
+           END-STRING
+           .
+
+       017B-EXIT.
+           EXIT.
+
+       017A-WRITE-DIST-LINE.
+           MOVE GD-OVERALL-COUNT(GD-LTR-IDX) TO WS-DIST-OVERALL-ED
+           MOVE SPACES TO REPORT-LINE
+           MOVE 1 TO WS-RPT-PTR
+           STRING GD-LETTER(GD-LTR-IDX) "      "
+                  WS-DIST-OVERALL-ED "     "
+                  INTO REPORT-LINE
+                  WITH POINTER WS-RPT-PTR
+           END-STRING
+           PERFORM 017C-WRITE-DIST-DATA-COL THRU 017C-EXIT
+                VARYING DEPT-IDX FROM 1 BY 1
+                UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           .
+
+       017A-EXIT.
+           EXIT.
+
+       017C-WRITE-DIST-DATA-COL.
+      *    COLUMN WIDTH MUST MATCH 017B-WRITE-DIST-HDR-COL'S
+      *    DEPT-NAME (10) + "   " (3) = 13 CHARACTERS, SO THE COUNTS
+      *    LINE UP UNDER THEIR HEADERS NO MATTER HOW MANY DEPARTMENTS
+      *    ARE TABLE-DRIVEN IN.
+           MOVE GD-DEPT-COUNT(GD-LTR-IDX, DEPT-IDX) TO WS-DIST-COL-ED
+           STRING WS-DIST-COL-ED "        "
+                  INTO REPORT-LINE
+                  WITH POINTER WS-RPT-PTR
+           END-STRING
+           .
+
+       017C-EXIT.
+           EXIT.
