@@ -0,0 +1,25 @@
+      *================================================================
+      *  CKPTREC.CPY
+      *  CHECKPOINT/RESTART RECORD FOR MYGRADE.  WRITTEN EVERY
+      *  WS-CHECKPOINT-INTERVAL GRADE-FILE RECORDS SO A RERUN CAN
+      *  RESUME FROM THE LAST CHECKPOINT INSTEAD OF RECORD ONE.
+      *  THE DEPT-SUM TABLE HERE MIRRORS DEPTTAB.CPY -- KEEP THE
+      *  OCCURS COUNT AT LEAST AS LARGE AS DEPT-TABLE-COUNT.
+      *  THE CKPT-GD-ENTRY TABLE MIRRORS GRADETAB.CPY SO THE LETTER-
+      *  GRADE DISTRIBUTION SURVIVES A RESTART THE SAME WAY THE
+      *  DEPT-SUM TABLE DOES -- KEEP ITS OCCURS COUNT AT LEAST AS
+      *  LARGE AS GRADE-LETTER-COUNT, AND ITS CKPT-GD-DEPT-COUNT
+      *  OCCURS AT LEAST AS LARGE AS DEPT-TABLE-COUNT.
+      *================================================================
+       01 CHECKPOINT-RECORD.
+          05 CKPT-STUDENT-ID       PIC 9(6).
+          05 CKPT-RECORD-COUNT     PIC 9(8).
+          05 CKPT-SUM-DEGREE       PIC 9(3).
+          05 CKPT-SUM-GRADE        PIC 9(3)V9(2).
+          05 CKPT-DEPT-COUNT       PIC 9(2).
+          05 CKPT-DEPT-ENTRY OCCURS 10 TIMES.
+             10 CKPT-DEPT-SUM-DEGREE PIC 9(3).
+             10 CKPT-DEPT-SUM-GRADE  PIC 9(3)V9(2).
+          05 CKPT-GD-ENTRY OCCURS 8 TIMES.
+             10 CKPT-GD-OVERALL-COUNT PIC 9(5).
+             10 CKPT-GD-DEPT-COUNT OCCURS 10 TIMES PIC 9(5).
