@@ -0,0 +1,16 @@
+      *================================================================
+      *  GRADETAB.CPY
+      *  LETTER-GRADE FREQUENCY TABLE -- ONE ROW PER GRADE THAT CARRIES
+      *  QUALITY POINTS (A THRU F), WITH AN OVERALL COUNT AND A COUNT
+      *  PER DEPT-TABLE ENTRY (SEE DEPTTAB.CPY). ACCUMULATES FOR THE
+      *  WHOLE GRADE-FILE RUN -- NOT RESET BETWEEN STUDENTS -- SO THE
+      *  DISTRIBUTION REFLECTS THE SHAPE OF THE WHOLE ROSTER.
+      *================================================================
+       01 GRADE-DIST-TABLE.
+          05 GRADE-LETTER-COUNT    PIC 9(2)     VALUE 8.
+          05 GRADE-LETTER-ENTRY OCCURS 8 TIMES
+                               INDEXED BY GD-LTR-IDX.
+             10 GD-LETTER          PIC X(2).
+             10 GD-OVERALL-COUNT   PIC 9(5).
+             10 GD-DEPT-COUNT OCCURS 10 TIMES
+                               PIC 9(5).
