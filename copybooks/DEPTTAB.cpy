@@ -0,0 +1,16 @@
+      *================================================================
+      *  DEPTTAB.CPY
+      *  DEPARTMENT / SUBJECT-CODE GPA BREAKDOWN DRIVING TABLE.
+      *  ADDING A DEPARTMENT GPA IS A DATA CHANGE HERE (AND IN THE
+      *  005-INIT-DEPT-TABLE MOVES THAT LOAD IT) -- NOT A NEW
+      *  PARAGRAPH IN MYGRADE.
+      *================================================================
+       01 DEPT-TABLE.
+          05 DEPT-TABLE-COUNT     PIC 9(2)      VALUE 4.
+          05 DEPT-TABLE-ENTRY OCCURS 10 TIMES
+                               INDEXED BY DEPT-IDX.
+             10 DEPT-CODE         PIC X(2).
+             10 DEPT-CODE-LEN     PIC 9(1).
+             10 DEPT-NAME         PIC X(10).
+             10 DEPT-SUM-DEGREE   PIC 9(3).
+             10 DEPT-SUM-GRADE    PIC 9(3)V9(2).
