@@ -0,0 +1,71 @@
+//MYGRADE  JOB (ACCTNO,DEPT),'REGISTRAR GPA RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*  MYGRADE -- NIGHTLY / END-OF-TERM GPA BATCH RUN
+//*
+//*  STEP010  ARCHIVES THE PRIOR AVGOUT BEFORE MYGRADE OVERWRITES IT,
+//*           SO A RERUN OR AN AUDIT QUESTION CAN STILL GET AT LAST
+//*           RUN'S NUMBERS.
+//*  STEP020  RUNS MYGRADE AGAINST THE CURRENT ROSTER EXTRACT.
+//*  IFSTEP   FORCES THE JOB'S FINAL RETURN CODE UP TO 999 IF MYGRADE
+//*           CAME BACK WITH A BAD RETURN CODE, SO THE JOB SHOWS UP
+//*           VISIBLY BAD IN THE SCHEDULER INSTEAD OF LETTING A BAD
+//*           AVGOUT SLIDE BY UNNOTICED.
+//*
+//*  CUMHIST IS A VSAM KSDS KEYED ON STUDENT-ID AND MUST ALREADY BE
+//*  DEFINED (IDCAMS DEFINE CLUSTER) BEFORE THE FIRST RUN -- IT IS
+//*  MAINTAINED ACROSS TERMS, NOT ALLOCATED FRESH BY THIS JOB.
+//*
+//*  AVGOUT/EXCPOUT/STANDOUT/CKPTFILE MUST LIKEWISE ALREADY BE
+//*  ALLOCATED (A ONE-TIME IEFBR14 WITH DISP=(NEW,CATLG) SUFFICES)
+//*  BEFORE THE FIRST RUN AND ARE CODED DISP=OLD BELOW, NOT DISP=MOD --
+//*  MOD REPOSITIONS A SEQUENTIAL DATASET AT END-OF-DATA FOR ANY OPEN
+//*  THAT WRITES TO IT NO MATTER WHAT OPEN MODE MYGRADE ITSELF REQUESTS,
+//*  SO A RECURRING JOB CODED MOD WOULD SILENTLY APPEND EVERY NIGHT'S
+//*  OUTPUT ONTO ALL PRIOR NIGHTS' INSTEAD OF REPLACING IT, AND
+//*  013-CLEAR-CHECKPOINT'S OPEN OUTPUT/CLOSE (MEANT TO EMPTY CKPTFILE
+//*  AT A CLEAN END OF JOB) WOULD BECOME A NO-OP. DISP=OLD LEAVES
+//*  POSITIONING TO MYGRADE'S OWN OPEN OUTPUT (FRESH) VS. OPEN EXTEND
+//*  (RESTART APPEND) MODE, WHICH IS WHAT THIS JOB NEEDS.
+//*********************************************************************
+//STEP010  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.MYGRADE.AVGOUT,DISP=SHR
+//SYSUT2   DD  DSN=PROD.MYGRADE.AVGOUT.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             LIKE=PROD.MYGRADE.AVGOUT
+//*
+//STEP020  EXEC PGM=MYGRADE,COND=(0,NE,STEP010)
+//STEPLIB  DD  DSN=PROD.MYGRADE.LOADLIB,DISP=SHR
+//GRADEIN  DD  DSN=PROD.MYGRADE.GRADEIN,DISP=SHR
+//AVGOUT   DD  DSN=PROD.MYGRADE.AVGOUT,
+//             DISP=(OLD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=00066,BLKSIZE=0)
+//EXCPOUT  DD  DSN=PROD.MYGRADE.EXCPOUT,
+//             DISP=(OLD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=00047,BLKSIZE=0)
+//RPTOUT   DD  SYSOUT=*
+//CKPTFILE DD  DSN=PROD.MYGRADE.CKPTFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=00544,BLKSIZE=0)
+//STANDOUT DD  DSN=PROD.MYGRADE.STANDOUT,
+//             DISP=(OLD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=00033,BLKSIZE=0)
+//CUMHIST  DD  DSN=PROD.MYGRADE.CUMHIST,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//IFSTEP   IF  (STEP020.RC > 4) THEN
+//FAILMSG  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+//*        MYGRADE ENDED WITH RC > 4 -- CHECK EXCPOUT AND SYSOUT
+//*        ABOVE BEFORE RELEASING AVGOUT OR STANDOUT TO ADVISING.
+  SET MAXCC = 999
+/*
+//         ENDIF
